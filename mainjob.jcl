@@ -0,0 +1,63 @@
+//MAINJOB  JOB (ACCTNO),'EMP LISTING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************
+//* RUNS MAIN AS AN UNATTENDED OVERNIGHT BATCH STEP.
+//* PARM='dbname userid sex' PASSED ON THE DSN RUN COMMAND
+//* SUBSTITUTES FOR THE OLD INTERACTIVE ACCEPT PROMPTS.
+//* SSID IS THE DB2 SUBSYSTEM THIS RUN CONNECTS TO, DEFAULTED
+//* BELOW AND OVERRIDABLE WITHOUT TOUCHING THIS JCL - JCL
+//* SYMBOLS DON'T SUBSTITUTE INSIDE SYSTSIN'S IN-STREAM DATA,
+//* SO THE SSID PICKS A MEMBER OUT OF EMPPROD.MAIN.TSOCARDS
+//* INSTEAD, ONE PER SUBSYSTEM, EACH HOLDING THE DSN/RUN/END
+//* COMMAND TEXT BELOW WITH ITS OWN SSID BAKED IN.
+//* A LATER STEP OR JOB IN THE CHAIN SHOULD TEST THIS STEP'S
+//* RETURN CODE WITH ITS OWN COND= - THERE IS NOTHING BEFORE
+//* THIS, THE FIRST STEP, FOR A COND= HERE TO TEST.
+//*********************************************************
+//         SET SSID=DB2P
+//MAIN     EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD DISP=SHR,DSN=EMPPROD.LOADLIB
+//         DD DISP=SHR,DSN=DSN910.SDSNLOAD
+//CREDFILE DD DISP=SHR,DSN=EMPPROD.MAIN.CREDFILE
+//CTLCARD  DD DISP=SHR,DSN=EMPPROD.MAIN.CTLCARD
+//RPTFILE  DD DISP=(NEW,CATLG,DELETE),
+//            DSN=EMPPROD.MAIN.RPTFILE(+1),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ERRLOG   DD DISP=(MOD,CATLG,CATLG),
+//            DSN=EMPPROD.MAIN.ERRLOG,
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=212,BLKSIZE=0)
+//SECAUDIT DD DISP=(MOD,CATLG,CATLG),
+//            DSN=EMPPROD.MAIN.SECAUDIT,
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=67,BLKSIZE=0)
+//* CHKPTIN IS THE PRIOR RUN'S CHECKPOINT GENERATION (READ ON A
+//* RESTART=Y RERUN); CHKPTOUT IS A NEW GENERATION THIS RUN WRITES
+//* ITS OWN CHECKPOINTS TO - A SINGLE DD/GENERATION CAN'T BE BOTH.
+//CHKPTIN  DD DISP=SHR,DSN=EMPPROD.MAIN.CHKPT(0)
+//CHKPTOUT DD DISP=(NEW,CATLG,DELETE),
+//            DSN=EMPPROD.MAIN.CHKPT(+1),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//HREXTRCT DD DISP=(NEW,CATLG,DELETE),
+//            DSN=EMPPROD.MAIN.HREXTRCT(+1),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//HIRETRAN DD DISP=SHR,DSN=EMPPROD.MAIN.HIRETRAN,
+//            DCB=(RECFM=FB,LRECL=56,BLKSIZE=0)
+//MAINTRAN DD DISP=SHR,DSN=EMPPROD.MAIN.MAINTRAN,
+//            DCB=(RECFM=FB,LRECL=59,BLKSIZE=0)
+//SYSTSPRT DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//* EMPPROD.MAIN.TSOCARDS(&SSID) HOLDS, FOR THIS SSID:
+//*   DSN SYSTEM(db2ssid)
+//*   RUN PROGRAM(MAIN) PLAN(EMPPLAN) LIB('EMPPROD.LOADLIB') -
+//*       PARM('EMPDB    EMPUSER             M')
+//*   END
+//* PARM IS 30 BYTES - DBNAME(9) USERID(20) SEX(1), PER THE
+//* PARM-DATA LAYOUT DOCUMENTED IN MAIN'S LINKAGE SECTION.
+//SYSTSIN  DD DISP=SHR,DSN=EMPPROD.MAIN.TSOCARDS(&SSID)
