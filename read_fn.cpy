@@ -1,26 +1,80 @@
       *    This is a copybook for passing parameters to READ_FN
       *    Parameters are passed by reference
-      *    Example: 
+      *    Example:
       *       1) To open cursor for retrieving male employees
       *          SET LN-READ-FUNC OF LN-READ TO TRUE
       *          MOVE 'M' to LN-SEX
       *       2) To update current cursor record
       *          SET LN-READ-UPDATE OF LN-READ TO TRUE
-      *          MOVE value to be updated to 
-      *             LN-SEX
-      *       At the moment only functionality for updating sex 
-      *          of the employee is supported
+      *          fetch the row first, then move corrected value(s)
+      *             to any of LN-FIRST-NAME, LN-LAST-NAME, LN-SEX,
+      *             LN-DEPARTMENT, LN-SALARY, LN-HIRE-DATE and leave
+      *             the rest as fetched
+      *    3) To open cursor against more than just LN-SEX, also
+      *          supply any combination of LN-DEPARTMENT,
+      *          LN-FILTER-EMP-ID-LOW/HIGH, and
+      *          LN-FILTER-HIRE-DATE-FROM - a filter field left at
+      *          its LOW-VALUES/SPACES default is not applied
+      *       4) To add a new employee
+      *          SET LN-READ-INSERT OF LN-READ TO TRUE
+      *          MOVE the new employee's values to LN-EMP-ID,
+      *             LN-FIRST-NAME, LN-LAST-NAME, LN-SEX,
+      *             LN-DEPARTMENT
+      *       5) To remove the currently positioned cursor record
+      *          SET LN-READ-DELETE OF LN-READ TO TRUE
+      *       6) To get an independent control total for the same
+      *          filter combination LN-READ-OPEN would use, without
+      *          opening a cursor
+      *          SET LN-READ-COUNT OF LN-READ TO TRUE
+      *          LN-COUNT-TOTAL is returned
+      *       7) To dry-run an update without letting it stick
+      *          SET LN-WHATIF-ON OF LN-READ TO TRUE before
+      *             SET LN-READ-UPDATE OF LN-READ TO TRUE - READ_FN
+      *             performs the UPDATE, then immediately issues
+      *             CONNECT_FN's LN-CONNECT-ROLLBACK so nothing
+      *             commits; the caller can compare the values it
+      *             moved in against the row it fetched to report
+      *             what would have changed. The ROLLBACK discards
+      *             the whole unit of work, not just this UPDATE, so
+      *             the caller must COMMIT any rows already batched
+      *             up before setting LN-WHATIF-ON
+      *    LN-EMP-ID is returned on fetch and doubles as the key a
+      *          checkpoint/restart can resume from via
+      *          LN-FILTER-EMP-ID-LOW
        01  LN-READ.
            10 LN-READ-FUNC             PIC X(2).
       * OP for Open cursor
       * CL for Close cursor
       * FE for Fetch record
       * UP for Update record
+      * IN for Insert record
+      * DL for Delete record
+      * CT for Count records matching the filter (no cursor opened)
               88 LN-READ-OPEN   VALUE "OP".
               88 LN-READ-CLOSE  VALUE "CL".
               88 LN-READ-FETCH  VALUE "FE".
               88 LN-READ-UPDATE VALUE "UP".
+              88 LN-READ-INSERT VALUE "IN".
+              88 LN-READ-DELETE VALUE "DL".
+              88 LN-READ-COUNT  VALUE "CT".
+           10 LN-EMP-ID         PIC 9(6).
            10 LN-FIRST-NAME     PIC X(12).
            10 LN-LAST-NAME      PIC X(15).
            10 LN-SEX            PIC X(1).
-           10 BS-PARAM       PIC S9(10).
\ No newline at end of file
+           10 LN-DEPARTMENT     PIC X(3).
+           10 LN-SALARY         PIC S9(7)V99 COMP-3.
+           10 LN-HIRE-DATE      PIC X(10).
+      * additional filter fields honored by LN-READ-OPEN only
+           10 LN-FILTER-DATES.
+              15 LN-FILTER-HIRE-DATE-FROM  PIC X(10).
+           10 LN-FILTER-EMP-IDS.
+              15 LN-FILTER-EMP-ID-LOW      PIC 9(6).
+              15 LN-FILTER-EMP-ID-HIGH     PIC 9(6).
+      * returned by LN-READ-COUNT only
+           10 LN-COUNT-TOTAL    PIC 9(9).
+      * set before LN-READ-UPDATE to roll the update back instead of
+      *    leaving it for the caller's normal commit cadence
+           10 LN-WHATIF-SW      PIC X(1).
+              88 LN-WHATIF-ON   VALUE "Y".
+              88 LN-WHATIF-OFF  VALUE "N" SPACE.
+           10 BS-PARAM       PIC S9(10).
