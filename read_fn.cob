@@ -0,0 +1,177 @@
+      *****************************************************************
+      * READ_FN - cursor based access to the EMP employee table.
+      * Function requested by the caller in LN-READ-FUNC:
+      *    OP - open EMP-CUR against the filter fields supplied
+      *    CL - close EMP-CUR
+      *    FE - fetch the next row of EMP-CUR into LN-READ
+      *    UP - update the current row of EMP-CUR (set LN-WHATIF-ON
+      *         first to roll the update back instead of leaving it
+      *         for the caller's next commit)
+      * A filter field left at its default (SPACES or zero) is not
+      *    applied, so the caller only has to set the fields that
+      *    matter for a given request.
+      * EMP-CUR is declared WITH HOLD so a caller that issues periodic
+      *    CONNECT_FN/LN-CONNECT-COMMIT calls between fetches (see
+      *    MAIN's checkpoint/commit loop) doesn't lose cursor position
+      *    when the commit lands.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. READ_FN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+      * built locally to drive CONNECT_FN's rollback when the caller
+      *    flags an update as LN-WHATIF-ON - not part of the linkage
+      *    the caller passes in.
+       COPY "connect_fn".
+      *
+           EXEC SQL
+               DECLARE EMP-CUR CURSOR WITH HOLD FOR
+                   SELECT EMP_ID, FIRST_NAME, LAST_NAME, SEX,
+                          DEPARTMENT, SALARY, HIRE_DATE
+                   FROM EMP
+                   WHERE (SEX = :LN-SEX
+                            OR :LN-SEX = ' ' OR :LN-SEX = 'A')
+                     AND (DEPARTMENT = :LN-DEPARTMENT
+                            OR :LN-DEPARTMENT = SPACES)
+                     AND (HIRE_DATE >= :LN-FILTER-HIRE-DATE-FROM
+                            OR :LN-FILTER-HIRE-DATE-FROM = SPACES)
+                     AND (EMP_ID >= :LN-FILTER-EMP-ID-LOW
+                            OR :LN-FILTER-EMP-ID-LOW = 0)
+                     AND (EMP_ID <= :LN-FILTER-EMP-ID-HIGH
+                            OR :LN-FILTER-EMP-ID-HIGH = 0)
+                   ORDER BY EMP_ID
+                   FOR UPDATE OF FIRST_NAME, LAST_NAME, SEX,
+                                 DEPARTMENT, SALARY, HIRE_DATE
+           END-EXEC.
+      *
+       LOCAL-STORAGE SECTION.
+      *
+       LINKAGE SECTION.
+       COPY "read_fn".
+       COPY "check_err_fn".
+      *
+       PROCEDURE DIVISION USING LN-READ LN-ERROR.
+           EVALUATE TRUE
+              WHEN LN-READ-OPEN
+                 PERFORM OPEN-CURSOR-RTN
+              WHEN LN-READ-CLOSE
+                 PERFORM CLOSE-CURSOR-RTN
+              WHEN LN-READ-FETCH
+                 PERFORM FETCH-CURSOR-RTN
+              WHEN LN-READ-UPDATE
+                 PERFORM UPDATE-CURRENT-RTN
+              WHEN LN-READ-INSERT
+                 PERFORM INSERT-CURRENT-RTN
+              WHEN LN-READ-DELETE
+                 PERFORM DELETE-CURRENT-RTN
+              WHEN LN-READ-COUNT
+                 PERFORM COUNT-MATCHING-RTN
+              WHEN OTHER
+                 MOVE -999 TO SQLCODE
+                 CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           END-EVALUATE
+           .
+      *
+       OPEN-CURSOR-RTN SECTION.
+           EXEC SQL
+               OPEN EMP-CUR
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       CLOSE-CURSOR-RTN SECTION.
+           EXEC SQL
+               CLOSE EMP-CUR
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       FETCH-CURSOR-RTN SECTION.
+           EXEC SQL
+               FETCH EMP-CUR
+                  INTO :LN-EMP-ID, :LN-FIRST-NAME, :LN-LAST-NAME,
+                       :LN-SEX, :LN-DEPARTMENT, :LN-SALARY,
+                       :LN-HIRE-DATE
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       UPDATE-CURRENT-RTN SECTION.
+      * updates the full employee row in one pass - the caller
+      *    fetches the row first, changes whichever fields need
+      *    correcting, and leaves the rest as fetched.
+           EXEC SQL
+               UPDATE EMP
+                  SET FIRST_NAME = :LN-FIRST-NAME,
+                      LAST_NAME  = :LN-LAST-NAME,
+                      SEX        = :LN-SEX,
+                      DEPARTMENT = :LN-DEPARTMENT,
+                      SALARY     = :LN-SALARY,
+                      HIRE_DATE  = :LN-HIRE-DATE
+                  WHERE CURRENT OF EMP-CUR
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           IF LN-WHATIF-ON THEN
+      * roll the update back right away so it never sticks - the
+      *    caller still sees its SQLCODE from the UPDATE above to
+      *    judge whether the dry run would have succeeded. This
+      *    ROLLBACK discards the whole current unit of work, not
+      *    just this UPDATE, so the caller must COMMIT anything
+      *    already batched up before setting LN-WHATIF-ON - see
+      *    MAIN's APPLY-MAINT-TRANSACTION-RTN for the pattern.
+              SET LN-CONNECT-ROLLBACK TO TRUE
+              CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR
+           END-IF
+           .
+      *
+       COUNT-MATCHING-RTN SECTION.
+      * same filter predicate as EMP-CUR, so this gives an
+      *    independent control total without walking the cursor.
+           EXEC SQL
+               SELECT COUNT(*) INTO :LN-COUNT-TOTAL
+                   FROM EMP
+                   WHERE (SEX = :LN-SEX
+                            OR :LN-SEX = ' ' OR :LN-SEX = 'A')
+                     AND (DEPARTMENT = :LN-DEPARTMENT
+                            OR :LN-DEPARTMENT = SPACES)
+                     AND (HIRE_DATE >= :LN-FILTER-HIRE-DATE-FROM
+                            OR :LN-FILTER-HIRE-DATE-FROM = SPACES)
+                     AND (EMP_ID >= :LN-FILTER-EMP-ID-LOW
+                            OR :LN-FILTER-EMP-ID-LOW = 0)
+                     AND (EMP_ID <= :LN-FILTER-EMP-ID-HIGH
+                            OR :LN-FILTER-EMP-ID-HIGH = 0)
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       INSERT-CURRENT-RTN SECTION.
+      * adds a new employee row - does not require EMP-CUR to be
+      *    open, so HR intake can add a record without first running
+      *    a fetch.
+           EXEC SQL
+               INSERT INTO EMP
+                      (EMP_ID, FIRST_NAME, LAST_NAME, SEX, DEPARTMENT,
+                       SALARY, HIRE_DATE)
+                  VALUES (:LN-EMP-ID, :LN-FIRST-NAME, :LN-LAST-NAME,
+                          :LN-SEX, :LN-DEPARTMENT, :LN-SALARY,
+                          :LN-HIRE-DATE)
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       DELETE-CURRENT-RTN SECTION.
+      * removes the currently positioned cursor record - the caller
+      *    fetches the row to be removed first, same as UP.
+           EXEC SQL
+               DELETE FROM EMP
+                  WHERE CURRENT OF EMP-CUR
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       END PROGRAM READ_FN.
