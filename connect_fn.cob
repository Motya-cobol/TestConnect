@@ -0,0 +1,80 @@
+      *****************************************************************
+      * CONNECT_FN - DB2 connection/unit-of-work control for the EMP
+      * employee table programs.
+      * Function requested by the caller in LN-FUNC:
+      *    CN - CONNECT to LN-DBNAME as LN-USERID/LN-PSWD
+      *    CR - CONNECT RESET (drop the current connection)
+      *    CM - COMMIT the current unit of work
+      *    RB - ROLLBACK the current unit of work
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONNECT_FN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+       COPY "sqlca.cbl".
+      * resolved CONNECT target - LN-LOCATION-NAME when the caller
+      *    supplied one for a remote DRDA connect, otherwise the
+      *    local LN-DBNAME, same as before LN-LOCATION-NAME existed.
+       01  WS-CONNECT-TARGET     PIC X(16).
+      *
+       LOCAL-STORAGE SECTION.
+      *
+       LINKAGE SECTION.
+       COPY "connect_fn".
+       COPY "check_err_fn".
+      *
+       PROCEDURE DIVISION USING LN-CONNECT LN-ERROR.
+           EVALUATE TRUE
+              WHEN LN-CONNECT-START
+                 PERFORM CONNECT-START-RTN
+              WHEN LN-CONNECT-RESET
+                 PERFORM CONNECT-RESET-RTN
+              WHEN LN-CONNECT-COMMIT
+                 PERFORM CONNECT-COMMIT-RTN
+              WHEN LN-CONNECT-ROLLBACK
+                 PERFORM CONNECT-ROLLBACK-RTN
+              WHEN OTHER
+                 MOVE -999 TO SQLCODE
+                 CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           END-EVALUATE
+           .
+      *
+       CONNECT-START-RTN SECTION.
+           IF LN-LOCATION-NAME NOT EQUAL SPACES THEN
+              MOVE LN-LOCATION-NAME TO WS-CONNECT-TARGET
+           ELSE
+              MOVE LN-DBNAME TO WS-CONNECT-TARGET
+           END-IF
+           EXEC SQL
+               CONNECT TO :WS-CONNECT-TARGET
+                  USER :LN-USERID USING :LN-PSWD
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       CONNECT-RESET-RTN SECTION.
+           EXEC SQL
+               CONNECT RESET
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       CONNECT-COMMIT-RTN SECTION.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       CONNECT-ROLLBACK-RTN SECTION.
+           EXEC SQL
+               ROLLBACK
+           END-EXEC
+           CALL "CHECK_ERR_FN" USING SQLCA LN-ERROR
+           .
+      *
+       END PROGRAM CONNECT_FN.
