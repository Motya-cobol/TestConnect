@@ -16,7 +16,11 @@
               88 LN-CONNECT-ROLLBACK  VALUE "RB".
       * DATABASE name
            10 LN-DBNAME      PIC X(9).
-      * User ID     
+      * Remote DRDA location name - leave SPACES for a local connect
+      *    to LN-DBNAME; when present CONNECT_FN connects to this
+      *    location instead, for DB2 subsystems on another LPAR.
+           10 LN-LOCATION-NAME  PIC X(16).
+      * User ID
            10 LN-USERID      PIC X(20).
       * Password
            10 LN-PSWD        PIC X(20).
