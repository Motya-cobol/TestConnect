@@ -21,11 +21,18 @@
       * Fields for SQLCODE and SQLSTATE
        01  WS-ERROR       PIC S9(9) COMP-5.
        01  WS-STATE       PIC S9(9) COMP-5.
-      * Maximum Buffer Size 
+      * Maximum Buffer Size
        01  WS-BUFFER-SIZE PIC S9(4) COMP-5  VALUE 1024.
-      * Maximum line lenght, the functionality for parsing of error 
-      *    and state messages is not implemented in CHECK_ERR_FN
+      * Line-width parameter sqlgintp/sqlggstt use for their own
+      *    text formatting - keep this at the buffer size so the
+      *    APIs return the message unformatted/unwrapped, per this
+      *    program's header comment.
        01 WS-LINE-LENGTH  PIC S9(4) COMP-5  VALUE 1024.
+      * How much of the unformatted text LN-ERROR-BUFFER displays -
+      *    anything the API returns past this is carried in
+      *    LN-TRAILING-BUFFER instead of being lost when the caller
+      *    only DISPLAYs/logs the first 80 bytes.
+       01 WS-DISPLAY-WIDTH PIC S9(4) COMP-5 VALUE 80.
        01 WS-ERROR-BUFFER PIC X(1024).
        01 WS-STATE-BUFFER PIC X(1024).
       *
@@ -55,11 +62,21 @@
               returning WS-STATE.
       * Fill in return values of LN-ERROR
       * sqlgintp returns -2 if there is no error (SQLCODE == 0)
-           IF WS-ERROR EQUAL -2 THEN 
+           IF WS-ERROR EQUAL -2 THEN
               MOVE ZERO TO LN-SQLCODE OF LN-ERROR
            ELSE MOVE SQLCODE to LN-SQLCODE OF LN-ERROR
-           END-IF           
-           MOVE WS-ERROR-BUFFER TO LN-ERROR-BUFFER OF LN-ERROR
+           END-IF
+      * a message longer than one line doesn't fit in LN-ERROR-BUFFER
+      *    alone - the caller only ever DISPLAYs/logs the first line,
+      *    so save the rest rather than silently dropping it.
+           IF WS-ERROR GREATER THAN WS-DISPLAY-WIDTH THEN
+              MOVE WS-ERROR-BUFFER(1:WS-DISPLAY-WIDTH)
+                 TO LN-ERROR-BUFFER OF LN-ERROR
+              MOVE WS-ERROR-BUFFER(WS-DISPLAY-WIDTH + 1:)
+                 TO LN-TRAILING-BUFFER OF LN-ERROR
+           ELSE
+              MOVE WS-ERROR-BUFFER TO LN-ERROR-BUFFER OF LN-ERROR
+           END-IF
 
       * sqlggstt Returns Positive integer indicating the number of
       *     bytes in the formatted message.
@@ -78,6 +95,7 @@
       D     DISPLAY "Error Buffer = " LN-ERROR-BUFFER
       D     DISPLAY "SQL State = " LN-STATE 
       D     DISPLAY "SQL State Buffer = " LN-STATE-BUFFER
+      D     DISPLAY "Trailing Buffer = " LN-TRAILING-BUFFER
 
            EXIT.
 
