@@ -0,0 +1,106 @@
+      *****************************************************************
+      * CONNTEST - standalone DB2 connectivity self-test.
+      * Connects, proves CONNECT_FN rejects a bad LN-FUNC value, then
+      * resets the connection. Meant to be run on demand by operations
+      * (e.g. after a DB2 subsystem restart) - MAIN no longer runs
+      * this diagnostic on every production execution.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONNTEST.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * same RACF-protected, password-only dataset MAIN reads from -
+      *    this utility is run by the same operations staff and
+      *    should not reintroduce a plaintext password prompt MAIN
+      *    was specifically built to eliminate.
+           SELECT OPTIONAL CRED-FILE ASSIGN TO "CREDFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CRED-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CRED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CRED-RECORD              PIC X(20).
+      *
+       WORKING-STORAGE SECTION.
+       COPY "connect_fn".
+       COPY "check_err_fn".
+       01  WS-DBNAME            PIC X(9).
+       01  WS-USERID            PIC X(20).
+       01  WS-PSWD              PIC X(20).
+       01  WS-CRED-STATUS       PIC X(2) VALUE SPACES.
+      *
+       LOCAL-STORAGE SECTION.
+      *
+       PROCEDURE DIVISION.
+           DISPLAY "Please Enter DataBase Name:" with no advancing
+           ACCEPT WS-DBNAME
+
+           DISPLAY "Please Enter User Name:" with no advancing
+           ACCEPT WS-USERID
+
+      * pull the password from the protected credential dataset
+      *    rather than an interactive ACCEPT so it is never echoed
+      *    to job output - same fallback as MAIN for ad hoc runs
+      *    without CREDFILE allocated.
+           OPEN INPUT CRED-FILE
+           IF WS-CRED-STATUS EQUAL "00" THEN
+              READ CRED-FILE INTO WS-PSWD
+                 AT END
+                    DISPLAY "Please Enter Password:" with no advancing
+                    ACCEPT WS-PSWD
+              END-READ
+              CLOSE CRED-FILE
+           ELSE
+              DISPLAY "Please Enter Password:" with no advancing
+              ACCEPT WS-PSWD
+           END-IF
+
+           INITIALIZE LN-CONNECT
+           MOVE WS-DBNAME TO LN-DBNAME OF LN-CONNECT
+           MOVE WS-USERID TO LN-USERID OF LN-CONNECT
+           MOVE WS-PSWD   TO LN-PSWD OF LN-CONNECT
+
+           SET LN-CONNECT-START OF LN-CONNECT TO TRUE
+           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR
+           IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
+              DISPLAY "Connect Successful"
+           ELSE
+              DISPLAY "Connect Failed"
+              PERFORM PRINT-ERRORS
+           END-IF
+
+           DISPLAY "Testing wrong connect function..."
+           MOVE "BS" TO LN-FUNC IN LN-CONNECT
+           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR
+           IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
+              DISPLAY "That's Weird. This shouldn't have happened"
+           ELSE
+              DISPLAY
+                 "Testing wrong connect function failed as it should"
+              PERFORM PRINT-ERRORS
+           END-IF
+
+           DISPLAY "Resetting connection"
+           SET LN-CONNECT-RESET OF LN-CONNECT TO TRUE
+           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR
+           IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
+              DISPLAY "Resetting connection Successful"
+           ELSE
+              DISPLAY "Reset Conection Failed"
+              PERFORM PRINT-ERRORS
+           END-IF
+
+           STOP RUN.
+      *
+       PRINT-ERRORS SECTION.
+           DISPLAY "Error Code = " LN-SQLCODE
+           DISPLAY "Error Buffer = " LN-ERROR-BUFFER
+           DISPLAY "SQL State = " LN-STATE
+           DISPLAY "SQL State Buffer = " LN-STATE-BUFFER
+           .
+       END PROGRAM CONNTEST.
