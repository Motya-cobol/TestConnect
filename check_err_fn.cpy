@@ -4,8 +4,12 @@
       *    LN-ERROR-BUFFER is varchar(1024) to hold unformatted 
       *       error text
       *    LN-STAE is SQLSTATE
-      *    LN-STAE is varchar(1024) to hold unformatted 
-      *       sql state text      
+      *    LN-STAE is varchar(1024) to hold unformatted
+      *       sql state text
+      *    LN-TRAILING-BUFFER holds whatever part of the formatted
+      *       SQLCODE message runs past WS-DISPLAY-WIDTH in
+      *       CHECK_ERR_FN - most messages fit in LN-ERROR-BUFFER's
+      *       first line alone and leave this blank
        01  LN-ERROR.
            10    LN-SQLCODE        PIC S9(9) COMP-5 VALUE 0.
            10    LN-ERROR-BUFFER   PIC X(1024) VALUE " ".
