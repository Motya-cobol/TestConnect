@@ -1,113 +1,1117 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MAIN.
-      * 
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CREDFILE is a RACF-protected, password-only dataset (read
+      *    access limited to this job's userid) so the DB2 password
+      *    never has to pass through SYSIN or an ACCEPT/console log.
+           SELECT OPTIONAL CRED-FILE ASSIGN TO "CREDFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CRED-STATUS.
+      * CTLCARD carries optional cursor filter keywords (DEPT,
+      *    HIREFROM, EMPIDLOW, EMPIDHIGH, RESTART, COMMITFRQ,
+      *    MAXROWS) so a batch run can target more than just sex
+      *    without a one-off program, plus MODE to switch the whole
+      *    run from the fetch/sort/report to the HIRETRAN-driven
+      *    new-hire intake.
+           SELECT OPTIONAL CTL-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+      * RPTFILE is the printed employee listing handed off to HR -
+      *    title/date header and column headings on every page, a
+      *    record-count footer at the end.
+           SELECT RPT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+      * ERRLOG is the persistent SQLCODE/SQLSTATE history - every
+      *    non-zero code PRINT-ERRORS displays is also appended here
+      *    with a timestamp and the subprogram that raised it, so
+      *    problem determination doesn't depend on a saved job log.
+           SELECT OPTIONAL ERR-LOG-FILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+      * CHKPT records the last employee ID successfully fetched so
+      *    a RESTART=Y rerun (see CTLCARD) can reposition the cursor
+      *    with LN-FILTER-EMP-ID-LOW instead of refetching everything
+      *    after an abend partway through the cursor walk. Read and
+      *    write are separate DDs/generations (CHKPTIN is the prior
+      *    run's output, CHKPTOUT is this run's) - a single DD can't
+      *    be both the generation a RESTART=Y run reads and a brand
+      *    new generation this run writes.
+           SELECT OPTIONAL CHK-IN-FILE ASSIGN TO "CHKPTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKIN-STATUS.
+           SELECT OPTIONAL CHK-OUT-FILE ASSIGN TO "CHKPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
+      * SECAUDIT is the security audit trail for DB2 CONNECT attempts
+      *    (userid, database/location, timestamp, outcome) so access
+      *    reviews don't depend on a saved job log either.
+           SELECT OPTIONAL SEC-AUDIT-FILE ASSIGN TO "SECAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SECAUD-STATUS.
+      * SORTWK01 carries the fetched rows through a SORT BY last
+      *    name (then first name) so the report comes out in the
+      *    alphabetical order HR expects, regardless of the cursor's
+      *    underlying access-path order.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+      * HREXTRCT is the full-width fetched-employee extract handed
+      *    off to the downstream HR feed - one fixed record per row,
+      *    in fetch (not report) order, independent of RPTFILE.
+           SELECT OPTIONAL HR-EXTRACT-FILE ASSIGN TO "HREXTRCT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+      * HIRETRAN carries one new-hire transaction per record for
+      *    MODE=HIRE batch intake - read by HIRE-INTAKE-RTN and
+      *    driven through READ_FN's LN-READ-INSERT.
+           SELECT OPTIONAL HIRE-TRANS-FILE ASSIGN TO "HIRETRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIRE-STATUS.
+      * MAINTRAN carries one update/delete transaction per record for
+      *    MODE=MAINT batch maintenance - read by MAINT-INTAKE-RTN and
+      *    driven through READ_FN's LN-READ-UPDATE/LN-READ-DELETE.
+           SELECT OPTIONAL MAINT-TRANS-FILE ASSIGN TO "MAINTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+      *
        DATA DIVISION.
-      * 
+      *
+       FILE SECTION.
+       FD  CRED-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CRED-RECORD              PIC X(20).
+      *
+       FD  CTL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CTL-RECORD.
+           05 CTL-KEYWORD           PIC X(10).
+           05 CTL-VALUE             PIC X(40).
+      *
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD                  PIC X(80).
+      *
+       FD  ERR-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  ERRLOG-RECORD.
+           05 ERRLOG-TIMESTAMP          PIC X(17).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 ERRLOG-PROGRAM            PIC X(10).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 ERRLOG-SQLCODE            PIC -9(9).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 ERRLOG-SQLSTATE           PIC -9(9).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 ERRLOG-ERROR-TEXT         PIC X(80).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+      * carries whatever CHECK_ERR_FN put in LN-TRAILING-BUFFER when
+      *    the formatted DB2 message ran past ERRLOG-ERROR-TEXT's 80
+      *    columns, so the durable log doesn't truncate long messages
+      *    the way a single 80-byte field would.
+           05 ERRLOG-TRAILING-TEXT      PIC X(80).
+      *
+       FD  CHK-IN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHK-IN-RECORD.
+           05 CHKIN-EMP-ID              PIC 9(6).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 CHKIN-LAST-NAME           PIC X(15).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 CHKIN-FIRST-NAME          PIC X(12).
+      *
+       FD  CHK-OUT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHK-RECORD.
+           05 CHK-EMP-ID                PIC 9(6).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 CHK-LAST-NAME             PIC X(15).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 CHK-FIRST-NAME            PIC X(12).
+      *
+       FD  SEC-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  SECAUD-RECORD.
+           05 SECAUD-TIMESTAMP          PIC X(17).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 SECAUD-USERID             PIC X(20).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 SECAUD-DBNAME             PIC X(9).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 SECAUD-OUTCOME            PIC X(7).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 SECAUD-SQLCODE            PIC -9(9).
+      *
+       SD  SORT-WORK-FILE.
+       01  SRT-RECORD.
+           05 SRT-LAST-NAME             PIC X(15).
+           05 SRT-FIRST-NAME            PIC X(12).
+           05 SRT-EMP-ID                PIC 9(6).
+           05 SRT-SEX                   PIC X(1).
+           05 SRT-DEPARTMENT            PIC X(3).
+      *
+       FD  HR-EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  HREXTRCT-RECORD.
+           05 HREXT-EMP-ID              PIC 9(6).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 HREXT-FIRST-NAME          PIC X(12).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 HREXT-LAST-NAME           PIC X(15).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 HREXT-SEX                 PIC X(1).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 HREXT-DEPARTMENT          PIC X(3).
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 HREXT-SALARY              PIC S9(7)V99.
+           05 FILLER                    PIC X(1) VALUE SPACE.
+           05 HREXT-HIRE-DATE           PIC X(10).
+      *
+       FD  HIRE-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  HIRE-TRANS-RECORD.
+      * EMP_ID is HR's own assigned identifier for the new hire -
+      *    READ_FN's LN-READ-INSERT takes it as supplied rather than
+      *    generating one, same as the interactive INSERT path.
+           05 HTRAN-EMP-ID              PIC 9(6).
+           05 HTRAN-FIRST-NAME          PIC X(12).
+           05 HTRAN-LAST-NAME           PIC X(15).
+           05 HTRAN-SEX                 PIC X(1).
+           05 HTRAN-DEPARTMENT          PIC X(3).
+           05 HTRAN-SALARY              PIC S9(7)V99.
+           05 HTRAN-HIRE-DATE           PIC X(10).
+      *
+       FD  MAINT-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-TRANS-RECORD.
+      * MTRAN-EMP-ID identifies the row to change - READ_FN's
+      *    UPDATE/DELETE act WHERE CURRENT OF EMP-CUR, so the cursor
+      *    is opened and fetched scoped to this one EMP_ID first.
+           05 MTRAN-FUNC                PIC X(2).
+              88 MTRAN-UPDATE                  VALUE "UP".
+              88 MTRAN-DELETE                  VALUE "DL".
+      * set to Y to dry-run an UP transaction without letting it
+      *    stick - ignored on a DL transaction.
+           05 MTRAN-WHATIF-SW           PIC X(1).
+              88 MTRAN-WHATIF-ON               VALUE "Y".
+           05 MTRAN-EMP-ID              PIC 9(6).
+      * the remaining fields are only used for an UP transaction, same
+      *    layout as HIRE-TRANS-RECORD - leave a field SPACES/ZERO to
+      *    keep the row's current value for it, same convention as an
+      *    unapplied CTLCARD filter field. A transaction that only
+      *    wants to move an employee to a new department, for
+      *    instance, supplies MTRAN-DEPARTMENT and leaves the rest
+      *    blank/zero.
+           05 MTRAN-FIRST-NAME          PIC X(12).
+           05 MTRAN-LAST-NAME           PIC X(15).
+           05 MTRAN-SEX                 PIC X(1).
+           05 MTRAN-DEPARTMENT          PIC X(3).
+           05 MTRAN-SALARY              PIC S9(7)V99.
+           05 MTRAN-HIRE-DATE           PIC X(10).
+      *
        WORKING-STORAGE SECTION.
        COPY "connect_fn".
        COPY "check_err_fn".
-       COPY "read_fn".       
-      * connect fields with variable length 
+       COPY "read_fn".
+      * connect fields with variable length
        01  WS-DBNAME            PIC X(9).
        01  WS-USERID            PIC X(20).
        01  WS-PSWD              PIC X(20).
        01  WS-SEX               PIC X(1).
-       01  WS-RECORD-COUNTER    PIC 9(5) VALUE ZERO.
-      * 
-       LOCAL-STORAGE SECTION. 
+       01  WS-RECORD-COUNTER    PIC 9(9) VALUE ZERO.
+       01  WS-COUNTER-OVERFLOW-SW PIC X(1) VALUE "N".
+           88 WS-COUNTER-OVERFLOW      VALUE "Y".
+      * breakdown of WS-RECORD-COUNTER by sex
+       01  WS-MALE-COUNT        PIC 9(9) VALUE ZERO.
+       01  WS-FEMALE-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-OTHER-SEX-COUNT   PIC 9(9) VALUE ZERO.
+       01  WS-CRED-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-CTL-STATUS        PIC X(2) VALUE SPACES.
+       01  WS-CTL-EOF-SW        PIC X(1) VALUE "N".
+           88 WS-CTL-EOF             VALUE "Y".
+      * optional cursor filters, set from CTLCARD when present
+       01  WS-FILTER-DEPT           PIC X(3)  VALUE SPACES.
+       01  WS-FILTER-HIRE-FROM      PIC X(10) VALUE SPACES.
+       01  WS-FILTER-EMPID-LOW      PIC 9(6)  VALUE ZERO.
+       01  WS-FILTER-EMPID-HIGH     PIC 9(6)  VALUE ZERO.
+      * remote DRDA location to connect to, set from CTLCARD's
+      *    LOCATION keyword - SPACES connects to WS-DBNAME locally,
+      *    same as before this field existed.
+       01  WS-FILTER-LOCATION       PIC X(16) VALUE SPACES.
+      * optional row limit for a sample run - zero means unlimited
+       01  WS-MAX-ROWS              PIC 9(9)  VALUE ZERO.
+      * independent control total, from READ_FN's LN-READ-COUNT
+       01  WS-EXPECTED-COUNT        PIC 9(9)  VALUE ZERO.
+      * run mode, set from CTLCARD's MODE keyword - RPT (the default)
+      *    runs the fetch/sort/report; HIRE runs the new-hire intake
+      *    batch against HIRETRAN; MAINT runs the update/delete
+      *    maintenance batch against MAINTRAN.
+       01  WS-RUN-MODE              PIC X(5)  VALUE "RPT".
+           88 WS-MODE-HIRE                    VALUE "HIRE".
+           88 WS-MODE-MAINT                   VALUE "MAINT".
+      * new-hire intake counters and file status
+       01  WS-HIRE-STATUS           PIC X(2)  VALUE SPACES.
+       01  WS-HIRE-EOF-SW           PIC X(1)  VALUE "N".
+           88 WS-HIRE-EOF                     VALUE "Y".
+       01  WS-HIRE-ADDED-COUNT      PIC 9(7)  VALUE ZERO.
+       01  WS-HIRE-REJECTED-COUNT   PIC 9(7)  VALUE ZERO.
+      * maintenance intake counters and file status
+       01  WS-MAINT-STATUS          PIC X(2)  VALUE SPACES.
+       01  WS-MAINT-EOF-SW          PIC X(1)  VALUE "N".
+           88 WS-MAINT-EOF                    VALUE "Y".
+       01  WS-MAINT-APPLIED-COUNT   PIC 9(7)  VALUE ZERO.
+       01  WS-MAINT-REJECTED-COUNT  PIC 9(7)  VALUE ZERO.
+      * set in APPLY-MAINT-TRANSACTION-RTN when this transaction made
+      *    a durable change, so WS-ROWS-SINCE-COMMIT only counts rows
+      *    actually left pending commit - not a rejected lookup and
+      *    not a WHATIF update that READ_FN rolled back on the spot.
+       01  WS-MAINT-APPLIED-SW      PIC X(1)  VALUE "N".
+           88 WS-MAINT-CHANGE-APPLIED    VALUE "Y".
+       01  WS-MAX-ROWS-SW           PIC X(1)  VALUE "N".
+           88 WS-MAX-ROWS-REACHED        VALUE "Y".
+       01  WS-SORT-EOF-SW           PIC X(1)  VALUE "N".
+           88 WS-SORT-EOF                VALUE "Y".
+      * error audit log fields
+       01  WS-ERRLOG-STATUS         PIC X(2)  VALUE SPACES.
+       01  WS-ERRLOG-SW             PIC X(1)  VALUE "N".
+           88 WS-ERRLOG-UNAVAILABLE           VALUE "Y".
+       01  WS-ERR-SOURCE            PIC X(10) VALUE SPACES.
+       01  WS-LOG-DATE              PIC 9(8).
+       01  WS-LOG-TIME              PIC 9(8).
+      * security audit log fields
+       01  WS-SECAUD-STATUS         PIC X(2)  VALUE SPACES.
+       01  WS-SECAUD-SW             PIC X(1)  VALUE "N".
+           88 WS-SECAUD-UNAVAILABLE           VALUE "Y".
+      * HR feed extract file
+       01  WS-EXTRACT-STATUS        PIC X(2)  VALUE SPACES.
+       01  WS-EXTRACT-SW            PIC X(1)  VALUE "N".
+           88 WS-EXTRACT-UNAVAILABLE          VALUE "Y".
+      * checkpoint/restart fields
+       01  WS-CHK-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-CHKIN-STATUS          PIC X(2)  VALUE SPACES.
+       01  WS-CHK-EOF-SW            PIC X(1)  VALUE "N".
+           88 WS-CHK-EOF                 VALUE "Y".
+       01  WS-CHK-SW                PIC X(1)  VALUE "N".
+           88 WS-CHK-UNAVAILABLE          VALUE "Y".
+       01  WS-RESTART-SW            PIC X(1)  VALUE "N".
+           88 WS-RESTART-REQUESTED       VALUE "Y".
+       01  WS-RESTART-EMP-ID        PIC 9(6)  VALUE ZERO.
+       01  WS-CHECKPOINT-FREQ       PIC 9(5)  VALUE 100.
+       01  WS-ROWS-SINCE-CHECKPOINT PIC 9(5)  VALUE ZERO.
+      * unit-of-work commit frequency, set from CTLCARD when present
+       01  WS-COMMIT-FREQ           PIC 9(5)  VALUE 100.
+       01  WS-ROWS-SINCE-COMMIT     PIC 9(5)  VALUE ZERO.
+      * report control fields
+       01  WS-RPT-STATUS            PIC X(2)  VALUE SPACES.
+       01  WS-REPORT-DATE.
+           05 WS-REPORT-YYYY        PIC 9(4).
+           05 WS-REPORT-MM          PIC 9(2).
+           05 WS-REPORT-DD          PIC 9(2).
+       01  WS-REPORT-DATE-DISPLAY.
+           05 WS-RD-MM              PIC 9(2).
+           05 FILLER                PIC X(1) VALUE "/".
+           05 WS-RD-DD              PIC 9(2).
+           05 FILLER                PIC X(1) VALUE "/".
+           05 WS-RD-YYYY            PIC 9(4).
+       01  WS-PAGE-COUNTER          PIC 9(4)  VALUE ZERO.
+       01  WS-LINE-COUNTER          PIC 9(3)  VALUE ZERO.
+       01  WS-MAX-LINES-PER-PAGE    PIC 9(3)  VALUE 060.
+       01  WS-REPORT-HEADING-1.
+           05 FILLER                PIC X(24)
+                                     VALUE "EMPLOYEE LISTING REPORT".
+           05 FILLER                PIC X(8)  VALUE "DATE: ".
+           05 WSH-DATE              PIC X(10).
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(6)  VALUE "PAGE: ".
+           05 WSH-PAGE              PIC ZZZ9.
+       01  WS-REPORT-HEADING-2      PIC X(27)
+                                     VALUE "FIRST NAME     LAST NAME".
+       01  WS-REPORT-DETAIL-LINE.
+           05 WSD-FIRST-NAME        PIC X(12).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 WSD-LAST-NAME         PIC X(15).
+       01  WS-REPORT-FOOTER.
+           05 FILLER                PIC X(23)
+                                     VALUE "TOTAL RECORDS FETCHED: ".
+           05 WSF-RECORD-COUNT      PIC ZZZZZZZZ9.
+       01  WS-REPORT-FOOTER-2.
+           05 FILLER                PIC X(24)
+                                     VALUE "  MALE / FEMALE / OTHER:".
+           05 WSF-MALE-COUNT        PIC ZZZZZZZZ9.
+           05 FILLER                PIC X(3) VALUE " / ".
+           05 WSF-FEMALE-COUNT      PIC ZZZZZZZZ9.
+           05 FILLER                PIC X(3) VALUE " / ".
+           05 WSF-OTHER-COUNT       PIC ZZZZZZZZ9.
+      *
+       LOCAL-STORAGE SECTION.
       *
        LINKAGE SECTION.
+      * JCL passes PARM='dbname userid sex' to MAIN so the step can
+      *    run unattended in the overnight batch window instead of
+      *    waiting on a TSO operator to answer an ACCEPT.
+      *    PARM-DATA layout:  1-9   DBNAME
+      *                       10-29 USERID
+      *                       30    SEX (M, F, or A for ALL)
+      *    the password is deliberately NOT carried in the PARM -
+      *       see the CRED-FILE read below.
+       01  WS-PARM-AREA.
+           05 WS-PARM-LEN         PIC S9(4) COMP.
+           05 WS-PARM-DATA.
+              10 WS-PARM-DBNAME   PIC X(9).
+              10 WS-PARM-USERID   PIC X(20).
+              10 WS-PARM-SEX      PIC X(1).
       *
-       PROCEDURE DIVISION.
-           DISPLAY "Please Enter DataBase Name:" with no advancing
-           ACCEPT WS-DBNAME
+       PROCEDURE DIVISION USING WS-PARM-AREA.
+           PERFORM OPEN-ERROR-LOG
+           PERFORM OPEN-SECURITY-AUDIT-LOG
+
+           IF WS-PARM-LEN GREATER THAN ZERO THEN
+              MOVE WS-PARM-DBNAME TO WS-DBNAME
+              MOVE WS-PARM-USERID TO WS-USERID
+              MOVE WS-PARM-SEX    TO WS-SEX
+           ELSE
+              DISPLAY "Please Enter DataBase Name:" with no advancing
+              ACCEPT WS-DBNAME
 
-           DISPLAY "Please Enter User Name:" with no advancing
-           ACCEPT WS-USERID 
+              DISPLAY "Please Enter User Name:" with no advancing
+              ACCEPT WS-USERID
+           END-IF
 
-           DISPLAY "Please Enter Password:" with no advancing
-           ACCEPT WS-PSWD 
+           PERFORM VALIDATE-DBNAME
 
-           INITIALIZE LN-CONNECT 
-           MOVE WS-DBNAME TO LN-DBNAME OF LN-CONNECT 
-           MOVE WS-USERID TO LN-USERID OF LN-CONNECT 
-           MOVE WS-PSWD   TO LN-PSWD OF LN-CONNECT 
+      * Pull the password from the protected credential dataset
+      *    rather than an interactive ACCEPT so it is never echoed
+      *    to job output. Ad hoc/TSO runs without CREDFILE allocated
+      *    fall back to a masked-intent ACCEPT for convenience.
+           OPEN INPUT CRED-FILE
+           IF WS-CRED-STATUS EQUAL "00" THEN
+              READ CRED-FILE INTO WS-PSWD
+                 AT END
+                    DISPLAY "Please Enter Password:" with no advancing
+                    ACCEPT WS-PSWD
+              END-READ
+              CLOSE CRED-FILE
+           ELSE
+              DISPLAY "Please Enter Password:" with no advancing
+              ACCEPT WS-PSWD
+           END-IF
+
+      * read CTLCARD (including a LOCATION keyword, if present) ahead
+      *    of CONNECT so a remote DRDA location is known before the
+      *    CONNECT_FN call below, not just before the cursor open.
+           PERFORM READ-FILTER-CONTROLS
+
+           INITIALIZE LN-CONNECT
+           MOVE WS-DBNAME TO LN-DBNAME OF LN-CONNECT
+           MOVE WS-USERID TO LN-USERID OF LN-CONNECT
+           MOVE WS-PSWD   TO LN-PSWD OF LN-CONNECT
+           MOVE WS-FILTER-LOCATION TO LN-LOCATION-NAME OF LN-CONNECT
       *
            SET LN-CONNECT-START OF LN-CONNECT TO TRUE
-           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR 
+           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR
            IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
               DISPLAY "Connect Successful"
+              PERFORM WRITE-SECURITY-AUDIT-ENTRY
            ELSE
-              DISPLAY "Connect Failed" 
+              DISPLAY "Connect Failed"
+              MOVE "CONNECT_FN" TO WS-ERR-SOURCE
               PERFORM PRINT-ERRORS
-           END-IF 
+              PERFORM WRITE-SECURITY-AUDIT-ENTRY
+      * without a connection there is no cursor to open and nothing
+      *    left for this run to do - stop now with a non-zero return
+      *    code instead of running the rest of the job against a
+      *    connection that was never established.
+              CLOSE ERR-LOG-FILE
+              CLOSE SEC-AUDIT-FILE
+              STOP RUN
+           END-IF
+      *
+           IF WS-PARM-LEN EQUAL ZERO THEN
+              DISPLAY "Please Enter Employee SEX M/F/A (A=ALL):"
+                 with no advancing
+              ACCEPT WS-SEX
+           END-IF
+           PERFORM VALIDATE-SEX
+      *
+           EVALUATE TRUE
+              WHEN WS-MODE-HIRE
+                 PERFORM HIRE-INTAKE-RTN
+              WHEN WS-MODE-MAINT
+                 PERFORM MAINT-INTAKE-RTN
+              WHEN OTHER
+                 PERFORM RUN-EMPLOYEE-REPORT-RTN
+           END-EVALUATE
+      *
+           DISPLAY "Resetting connection"
+           SET LN-CONNECT-RESET OF LN-CONNECT TO TRUE
+           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR
+           IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
+              DISPLAY "Resetting connection Successful"
+           ELSE
+              DISPLAY "Reset Conection Failed"
+              MOVE "CONNECT_FN" TO WS-ERR-SOURCE
+              PERFORM PRINT-ERRORS
+           END-IF
+      * connectivity self-test (bad LN-FUNC value, etc.) now lives in
+      *    its own CONNTEST utility - run that on demand instead of
+      *    every production execution.
       *
-           DISPLAY "Please Enter Employee SEX M/F:" with no advancing
-           ACCEPT WS-SEX     
+           CLOSE ERR-LOG-FILE
+           CLOSE SEC-AUDIT-FILE
+           STOP RUN.
       *
+       RUN-EMPLOYEE-REPORT-RTN SECTION.
+      * the normal MODE - fetch/sort/report the EMP table against the
+      *    sex/department/hire-date/emp-id filters already loaded by
+      *    READ-FILTER-CONTROLS.
+           PERFORM READ-CHECKPOINT
+
+           ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           MOVE WS-REPORT-MM TO WS-RD-MM
+           MOVE WS-REPORT-DD TO WS-RD-DD
+           MOVE WS-REPORT-YYYY TO WS-RD-YYYY
+           MOVE WS-REPORT-DATE-DISPLAY TO WSH-DATE
+
+           OPEN OUTPUT RPT-FILE
+           PERFORM WRITE-REPORT-HEADING
+      * HREXTRCT is optional - a DD that was never allocated fails
+      *    the OPEN, so the extract is just skipped rather than
+      *    failing the whole run over a feed file nothing downstream
+      *    needs this time.
+           OPEN OUTPUT HR-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT EQUAL "00" THEN
+              DISPLAY "HREXTRCT not allocated - HR feed extract skipped"
+              SET WS-EXTRACT-UNAVAILABLE TO TRUE
+           END-IF
+
            DISPLAY "Opening cursor..."
-           INITIALIZE LN-READ 
-           MOVE WS-SEX TO LN-SEX OF LN-READ 
+           INITIALIZE LN-READ
+           MOVE WS-SEX              TO LN-SEX OF LN-READ
+           MOVE WS-FILTER-DEPT      TO LN-DEPARTMENT OF LN-READ
+           MOVE WS-FILTER-HIRE-FROM TO LN-FILTER-HIRE-DATE-FROM
+                                        OF LN-READ
+           MOVE WS-FILTER-EMPID-LOW  TO LN-FILTER-EMP-ID-LOW
+                                         OF LN-READ
+           MOVE WS-FILTER-EMPID-HIGH TO LN-FILTER-EMP-ID-HIGH
+                                         OF LN-READ
+
+           SET LN-READ-COUNT OF LN-READ-FUNC OF LN-READ TO TRUE
+           CALL "READ_FN" USING LN-READ LN-ERROR
+           IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
+              MOVE LN-COUNT-TOTAL OF LN-READ TO WS-EXPECTED-COUNT
+           ELSE
+              DISPLAY
+              "Error Codes displaying from MAIN AFTER COUNT(*)"
+              MOVE "READ_FN" TO WS-ERR-SOURCE
+              PERFORM PRINT-ERRORS
+           END-IF
+
            SET LN-READ-OPEN OF LN-READ-FUNC OF LN-READ TO TRUE
            CALL "READ_FN" USING LN-READ LN-ERROR.
            IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
               DISPLAY "Cursor Open Successful"
            ELSE
-              DISPLAY 
+              DISPLAY
               "Error Codes displaying from MAIN AFTER Opening CURSOR"
+              MOVE "READ_FN" TO WS-ERR-SOURCE
+              PERFORM PRINT-ERRORS
+           END-IF
+      *
+           DISPLAY "Fetching all records from cursor..."
+      * rows are RELEASEd to SORTWK01 as they're fetched and come
+      *    back out in last-name/first-name order for the report -
+      *    see FETCH-EMPLOYEES-RTN and WRITE-SORTED-REPORT-RTN below.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SRT-LAST-NAME SRT-FIRST-NAME
+              INPUT PROCEDURE IS FETCH-EMPLOYEES-RTN
+              OUTPUT PROCEDURE IS WRITE-SORTED-REPORT-RTN
+      *
+      * IF CALL READ_FN retuned with errors (a MAX-ROWS cutoff is not
+      *    an error - the cursor simply wasn't walked to exhaustion)
+           IF LN-SQLCODE OF LN-ERROR NOT EQUAL +100
+                 AND NOT WS-MAX-ROWS-REACHED THEN
+              DISPLAY
+              "Error Codes displaying from MAIN AFTER Fetching CURSOR"
+              MOVE "READ_FN" TO WS-ERR-SOURCE
+              PERFORM PRINT-ERRORS
+           END-IF
+      *
+      * skip this when a MAX-ROWS cutoff stopped the loop - the
+      *    cursor's lookahead fetch that proved there was no next row
+      *    to process already overwrote LN-READ with the row just
+      *    past the cutoff, not the last row actually processed.
+      *    FETCH-EMPLOYEES-RTN's own in-loop checkpoint already
+      *    covers the last row it actually handled in that case.
+           IF WS-RECORD-COUNTER GREATER THAN ZERO
+                 AND NOT WS-MAX-ROWS-REACHED THEN
+              PERFORM WRITE-CHECKPOINT
+           END-IF
+           CLOSE CHK-OUT-FILE
+
+           IF WS-ROWS-SINCE-COMMIT GREATER THAN ZERO THEN
+              PERFORM COMMIT-UNIT-OF-WORK
+           END-IF
+
+           IF WS-COUNTER-OVERFLOW THEN
+              DISPLAY
+                 "WARNING - record counter overflowed WS-RECORD-COUNTER"
+           END-IF
+      * a MAX-ROWS cutoff deliberately stops short of the control
+      *    total, so only reconcile against it on a full run.
+           IF NOT WS-MAX-ROWS-REACHED
+                 AND WS-RECORD-COUNTER NOT EQUAL WS-EXPECTED-COUNT THEN
+              DISPLAY "WARNING - fetched row count does not match"
+              DISPLAY "   control total. Fetched: " WS-RECORD-COUNTER
+              DISPLAY "   Expected: " WS-EXPECTED-COUNT
+           END-IF
+           DISPLAY "Total Records Fetched: " WS-RECORD-COUNTER
+           DISPLAY "  Male/Female/Other: " WS-MALE-COUNT "/"
+                   WS-FEMALE-COUNT "/" WS-OTHER-SEX-COUNT
+           MOVE WS-RECORD-COUNTER TO WSF-RECORD-COUNT
+           MOVE WS-MALE-COUNT      TO WSF-MALE-COUNT
+           MOVE WS-FEMALE-COUNT    TO WSF-FEMALE-COUNT
+           MOVE WS-OTHER-SEX-COUNT TO WSF-OTHER-COUNT
+           WRITE RPT-RECORD FROM SPACES AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD FROM WS-REPORT-FOOTER
+              AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD FROM WS-REPORT-FOOTER-2
+              AFTER ADVANCING 1 LINE
+           CLOSE RPT-FILE
+           CLOSE HR-EXTRACT-FILE
+           .
+      *
+       HIRE-INTAKE-RTN SECTION.
+      * MODE=HIRE - reads one new-hire transaction per HIRETRAN
+      *    record and adds it through READ_FN's LN-READ-INSERT,
+      *    same unit-of-work commit cadence as the fetch loop.
+           OPEN INPUT HIRE-TRANS-FILE
+           IF WS-HIRE-STATUS EQUAL "00" THEN
+              MOVE "N" TO WS-HIRE-EOF-SW
+              PERFORM UNTIL WS-HIRE-EOF
+                 READ HIRE-TRANS-FILE
+                    AT END MOVE "Y" TO WS-HIRE-EOF-SW
+                    NOT AT END
+                       INITIALIZE LN-READ
+                       MOVE HTRAN-EMP-ID     TO LN-EMP-ID OF LN-READ
+                       MOVE HTRAN-FIRST-NAME
+                          TO LN-FIRST-NAME OF LN-READ
+                       MOVE HTRAN-LAST-NAME
+                          TO LN-LAST-NAME OF LN-READ
+                       MOVE HTRAN-SEX        TO LN-SEX OF LN-READ
+                       MOVE HTRAN-DEPARTMENT
+                          TO LN-DEPARTMENT OF LN-READ
+                       MOVE HTRAN-SALARY     TO LN-SALARY OF LN-READ
+                       MOVE HTRAN-HIRE-DATE
+                          TO LN-HIRE-DATE OF LN-READ
+                       SET LN-READ-INSERT OF LN-READ-FUNC OF LN-READ
+                          TO TRUE
+                       CALL "READ_FN" USING LN-READ LN-ERROR
+                       IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
+                          ADD 1 TO WS-HIRE-ADDED-COUNT
+                       ELSE
+                          ADD 1 TO WS-HIRE-REJECTED-COUNT
+                          DISPLAY "New-hire intake rejected EMP_ID "
+                             HTRAN-EMP-ID
+                          MOVE "READ_FN" TO WS-ERR-SOURCE
+                          PERFORM PRINT-ERRORS
+                       END-IF
+                       ADD 1 TO WS-ROWS-SINCE-COMMIT
+                       IF WS-ROWS-SINCE-COMMIT GREATER OR EQUAL
+                             TO WS-COMMIT-FREQ THEN
+                          PERFORM COMMIT-UNIT-OF-WORK
+                          MOVE ZERO TO WS-ROWS-SINCE-COMMIT
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE HIRE-TRANS-FILE
+           ELSE
+              DISPLAY "HIRETRAN not allocated - nothing to intake"
+           END-IF
+           IF WS-ROWS-SINCE-COMMIT GREATER THAN ZERO THEN
+              PERFORM COMMIT-UNIT-OF-WORK
+           END-IF
+           DISPLAY "New-hire intake complete - Added: "
+              WS-HIRE-ADDED-COUNT
+           DISPLAY "  Rejected: " WS-HIRE-REJECTED-COUNT
+           .
+      *
+       MAINT-INTAKE-RTN SECTION.
+      * MODE=MAINT - reads one update/delete transaction per MAINTRAN
+      *    record and applies it through READ_FN's LN-READ-UPDATE or
+      *    LN-READ-DELETE, same unit-of-work commit cadence as the
+      *    fetch and new-hire intake loops.
+           OPEN INPUT MAINT-TRANS-FILE
+           IF WS-MAINT-STATUS EQUAL "00" THEN
+              MOVE "N" TO WS-MAINT-EOF-SW
+              PERFORM UNTIL WS-MAINT-EOF
+                 READ MAINT-TRANS-FILE
+                    AT END MOVE "Y" TO WS-MAINT-EOF-SW
+                    NOT AT END
+                       PERFORM APPLY-MAINT-TRANSACTION-RTN
+                 END-READ
+              END-PERFORM
+              CLOSE MAINT-TRANS-FILE
+           ELSE
+              DISPLAY "MAINTRAN not allocated - nothing to maintain"
+           END-IF
+           IF WS-ROWS-SINCE-COMMIT GREATER THAN ZERO THEN
+              PERFORM COMMIT-UNIT-OF-WORK
+           END-IF
+           DISPLAY "Maintenance intake complete - Applied: "
+              WS-MAINT-APPLIED-COUNT
+           DISPLAY "  Rejected: " WS-MAINT-REJECTED-COUNT
+           .
+      *
+       APPLY-MAINT-TRANSACTION-RTN SECTION.
+      * UPDATE/DELETE act WHERE CURRENT OF EMP-CUR, so the cursor is
+      *    opened and fetched scoped to this one EMP_ID before either
+      *    function runs, then closed again before the next
+      *    transaction opens it scoped to a different EMP_ID.
+           INITIALIZE LN-READ
+           MOVE "N" TO WS-MAINT-APPLIED-SW
+           MOVE MTRAN-EMP-ID TO LN-FILTER-EMP-ID-LOW OF LN-READ
+           MOVE MTRAN-EMP-ID TO LN-FILTER-EMP-ID-HIGH OF LN-READ
+           SET LN-READ-OPEN OF LN-READ-FUNC OF LN-READ TO TRUE
+           CALL "READ_FN" USING LN-READ LN-ERROR
+           SET LN-READ-FETCH OF LN-READ-FUNC OF LN-READ TO TRUE
+           CALL "READ_FN" USING LN-READ LN-ERROR
+           IF LN-SQLCODE OF LN-ERROR NOT EQUAL ZERO THEN
+              ADD 1 TO WS-MAINT-REJECTED-COUNT
+              DISPLAY "Maintenance transaction rejected, EMP_ID "
+                 "not found: " MTRAN-EMP-ID
+              MOVE "READ_FN" TO WS-ERR-SOURCE
               PERFORM PRINT-ERRORS
+           ELSE
+              IF MTRAN-DELETE THEN
+                 SET LN-READ-DELETE OF LN-READ-FUNC OF LN-READ TO TRUE
+                 CALL "READ_FN" USING LN-READ LN-ERROR
+              ELSE
+      * LN-READ-FETCH above already left the row as it currently
+      *    stands in LN-READ - an MTRAN-* field left at its SPACES/
+      *    ZERO default means the transaction isn't changing that
+      *    field, so only the fields the transaction actually
+      *    supplies are moved in, same as a blank CTLCARD filter
+      *    field is left unapplied elsewhere in this program.
+                 IF MTRAN-FIRST-NAME NOT EQUAL SPACES THEN
+                    MOVE MTRAN-FIRST-NAME TO LN-FIRST-NAME OF LN-READ
+                 END-IF
+                 IF MTRAN-LAST-NAME NOT EQUAL SPACES THEN
+                    MOVE MTRAN-LAST-NAME TO LN-LAST-NAME OF LN-READ
+                 END-IF
+                 IF MTRAN-SEX NOT EQUAL SPACE THEN
+                    MOVE MTRAN-SEX TO LN-SEX OF LN-READ
+                 END-IF
+                 IF MTRAN-DEPARTMENT NOT EQUAL SPACES THEN
+                    MOVE MTRAN-DEPARTMENT TO LN-DEPARTMENT OF LN-READ
+                 END-IF
+                 IF MTRAN-SALARY NOT EQUAL ZERO THEN
+                    MOVE MTRAN-SALARY TO LN-SALARY OF LN-READ
+                 END-IF
+                 IF MTRAN-HIRE-DATE NOT EQUAL SPACES THEN
+                    MOVE MTRAN-HIRE-DATE TO LN-HIRE-DATE OF LN-READ
+                 END-IF
+                 IF MTRAN-WHATIF-ON THEN
+      * commit whatever is already batched up first, so READ_FN's
+      *    dry-run rollback below only backs out this one UPDATE
+      *    instead of every uncommitted row since the last commit.
+                    IF WS-ROWS-SINCE-COMMIT GREATER THAN ZERO THEN
+                       PERFORM COMMIT-UNIT-OF-WORK
+                       MOVE ZERO TO WS-ROWS-SINCE-COMMIT
+                    END-IF
+                    SET LN-WHATIF-ON OF LN-READ TO TRUE
+                 END-IF
+                 SET LN-READ-UPDATE OF LN-READ-FUNC OF LN-READ TO TRUE
+                 CALL "READ_FN" USING LN-READ LN-ERROR
+              END-IF
+              IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
+                 ADD 1 TO WS-MAINT-APPLIED-COUNT
+      * a WHATIF update never stays applied - READ_FN rolled it back
+      *    already, so it leaves nothing pending for the next commit.
+                 IF NOT MTRAN-WHATIF-ON THEN
+                    SET WS-MAINT-CHANGE-APPLIED TO TRUE
+                 END-IF
+              ELSE
+                 ADD 1 TO WS-MAINT-REJECTED-COUNT
+                 DISPLAY "Maintenance transaction rejected EMP_ID "
+                    MTRAN-EMP-ID
+                 MOVE "READ_FN" TO WS-ERR-SOURCE
+                 PERFORM PRINT-ERRORS
+              END-IF
+           END-IF
+           SET LN-READ-CLOSE OF LN-READ-FUNC OF LN-READ TO TRUE
+           CALL "READ_FN" USING LN-READ LN-ERROR
+      * skip the increment for a rejected lookup or a rolled-back
+      *    WHATIF update - neither leaves a row pending commit.
+           IF WS-MAINT-CHANGE-APPLIED THEN
+              ADD 1 TO WS-ROWS-SINCE-COMMIT
+           END-IF
+           IF WS-ROWS-SINCE-COMMIT GREATER OR EQUAL TO WS-COMMIT-FREQ
+                 THEN
+              PERFORM COMMIT-UNIT-OF-WORK
+              MOVE ZERO TO WS-ROWS-SINCE-COMMIT
+           END-IF
+           .
+      *
+       VALIDATE-DBNAME SECTION.
+      * a blank database name would otherwise sail through to
+      *    CONNECT_FN and fail with a DB2 error that doesn't tell the
+      *    operator they simply mistyped the ACCEPT. A PARM-driven
+      *    batch run has no operator standing by to answer a
+      *    re-prompt, so a blank PARM-supplied name fails the step
+      *    instead of hanging the job on an unanswered ACCEPT.
+           IF WS-PARM-LEN GREATER THAN ZERO THEN
+              IF WS-DBNAME EQUAL SPACES THEN
+                 DISPLAY "Database Name from PARM is blank - ending run"
+                 MOVE 8 TO RETURN-CODE
+                 CLOSE ERR-LOG-FILE
+                 CLOSE SEC-AUDIT-FILE
+                 STOP RUN
+              END-IF
+           ELSE
+              PERFORM UNTIL WS-DBNAME NOT EQUAL SPACES
+                 DISPLAY
+                    "Database Name cannot be blank. Please re-enter:"
+                    WITH NO ADVANCING
+                 ACCEPT WS-DBNAME
+              END-PERFORM
+           END-IF
+           .
+      *
+       VALIDATE-SEX SECTION.
+      * case-folds a lowercase m/f/a before checking it, so the
+      *    cursor filter isn't silently opened against a value that
+      *    just comes back with zero rows. Same batch-vs-interactive
+      *    split as VALIDATE-DBNAME above - a PARM-driven run with an
+      *    invalid SEX byte fails the step rather than looping on an
+      *    ACCEPT nothing is left to answer.
+           INSPECT WS-SEX CONVERTING "mfa" TO "MFA"
+           IF WS-PARM-LEN GREATER THAN ZERO THEN
+              IF WS-SEX NOT EQUAL "M" AND WS-SEX NOT EQUAL "F"
+                    AND WS-SEX NOT EQUAL "A" THEN
+                 DISPLAY "SEX value from PARM is invalid - ending run"
+                 MOVE 8 TO RETURN-CODE
+      * CONNECT already succeeded by the time this SECTION runs, so
+      *    reset it the same way the normal end-of-run epilogue does
+      *    instead of abending with the DB2 thread still held.
+                 DISPLAY "Resetting connection"
+                 SET LN-CONNECT-RESET OF LN-CONNECT TO TRUE
+                 CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR
+                 CLOSE ERR-LOG-FILE
+                 CLOSE SEC-AUDIT-FILE
+                 STOP RUN
+              END-IF
+           ELSE
+              PERFORM UNTIL WS-SEX EQUAL "M" OR WS-SEX EQUAL "F"
+                          OR WS-SEX EQUAL "A"
+                 DISPLAY
+              "Invalid SEX - enter M, F, or A for ALL. Please re-enter:"
+                    WITH NO ADVANCING
+                 ACCEPT WS-SEX
+                 INSPECT WS-SEX CONVERTING "mfa" TO "MFA"
+              END-PERFORM
+           END-IF
+           .
+      *
+       READ-FILTER-CONTROLS SECTION.
+      * CTLCARD is optional - when it isn't allocated the cursor
+      *    filters on LN-SEX alone, same as when CTLCARD supplies no
+      *    DEPT/HIREFROM/EMPIDLOW/EMPIDHIGH values.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-STATUS EQUAL "00" THEN
+              MOVE "N" TO WS-CTL-EOF-SW
+              PERFORM UNTIL WS-CTL-EOF
+                 READ CTL-FILE
+                    AT END MOVE "Y" TO WS-CTL-EOF-SW
+                    NOT AT END
+                       EVALUATE CTL-KEYWORD
+                          WHEN "DEPT"
+                             MOVE CTL-VALUE(1:3) TO WS-FILTER-DEPT
+                          WHEN "HIREFROM"
+                             MOVE CTL-VALUE(1:10)
+                                TO WS-FILTER-HIRE-FROM
+                          WHEN "EMPIDLOW"
+                             MOVE CTL-VALUE(1:6)
+                                TO WS-FILTER-EMPID-LOW
+                          WHEN "EMPIDHIGH"
+                             MOVE CTL-VALUE(1:6)
+                                TO WS-FILTER-EMPID-HIGH
+                          WHEN "RESTART"
+                             MOVE CTL-VALUE(1:1) TO WS-RESTART-SW
+                          WHEN "COMMITFRQ"
+                             MOVE CTL-VALUE(1:5) TO WS-COMMIT-FREQ
+                          WHEN "MAXROWS"
+                             MOVE CTL-VALUE(1:9) TO WS-MAX-ROWS
+                          WHEN "MODE"
+                             MOVE CTL-VALUE(1:5) TO WS-RUN-MODE
+                          WHEN "LOCATION"
+                             MOVE CTL-VALUE(1:16) TO WS-FILTER-LOCATION
+                       END-EVALUATE
+                 END-READ
+              END-PERFORM
+              CLOSE CTL-FILE
+           END-IF
+           .
+      *
+       READ-CHECKPOINT SECTION.
+      * on a RESTART=Y rerun, find the highest employee ID already
+      *    checkpointed (from CHKPTIN, the prior run's CHKPTOUT
+      *    generation) and resume the cursor just past it. Either
+      *    way CHKPTOUT is opened for OUTPUT so this run starts a
+      *    clean checkpoint history of its own.
+           IF WS-RESTART-REQUESTED THEN
+              OPEN INPUT CHK-IN-FILE
+              IF WS-CHKIN-STATUS EQUAL "00" THEN
+                 MOVE "N" TO WS-CHK-EOF-SW
+                 PERFORM UNTIL WS-CHK-EOF
+                    READ CHK-IN-FILE
+                       AT END MOVE "Y" TO WS-CHK-EOF-SW
+                       NOT AT END
+                          MOVE CHKIN-EMP-ID TO WS-RESTART-EMP-ID
+                    END-READ
+                 END-PERFORM
+                 CLOSE CHK-IN-FILE
+              END-IF
+              IF WS-RESTART-EMP-ID GREATER THAN ZERO THEN
+                 COMPUTE WS-FILTER-EMPID-LOW = WS-RESTART-EMP-ID + 1
+              END-IF
+           END-IF
+           OPEN OUTPUT CHK-OUT-FILE
+      * CHKPTOUT is optional - a DD that was never allocated fails
+      *    the OPEN, so checkpointing is just skipped rather than
+      *    failing the whole run over a restart aid this run doesn't
+      *    need.
+           IF WS-CHK-STATUS NOT EQUAL "00" THEN
+              DISPLAY "CHKPTOUT not allocated - checkpointing skipped"
+              SET WS-CHK-UNAVAILABLE TO TRUE
+           END-IF
+           .
+      *
+       WRITE-CHECKPOINT SECTION.
+           IF NOT WS-CHK-UNAVAILABLE THEN
+              MOVE LN-EMP-ID OF LN-READ     TO CHK-EMP-ID
+              MOVE LN-LAST-NAME OF LN-READ  TO CHK-LAST-NAME
+              MOVE LN-FIRST-NAME OF LN-READ TO CHK-FIRST-NAME
+              WRITE CHK-RECORD
            END-IF
+           .
       *
-           DISPLAY "Fetching all records from cursor..."                      
+       FETCH-EMPLOYEES-RTN SECTION.
+      * SORT's input procedure - walks the cursor and RELEASEs each
+      *    row to SORTWK01. Checkpoint/commit cadence is tied to
+      *    fetch order, not sorted order, so that bookkeeping stays
+      *    here rather than in the output procedure. The HR feed
+      *    extract is also written here, in fetch order, since it
+      *    is a flat hand-off file and has no reason to wait on the
+      *    sort the printed report needs.
            SET LN-READ-FETCH OF LN-READ-FUNC OF LN-READ TO TRUE
            CALL "READ_FN" USING LN-READ LN-ERROR
-      * IF first call to READ_FN is successful enter the loop
-      *    and fetch all the records that fit WS-SEX criteria    
            IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
               PERFORM UNTIL LN-SQLCODE OF LN-ERROR EQUAL +100
+                    OR (WS-MAX-ROWS GREATER THAN ZERO AND
+                        WS-RECORD-COUNTER GREATER OR EQUAL WS-MAX-ROWS)
                  ADD 1 TO WS-RECORD-COUNTER
+                    ON SIZE ERROR SET WS-COUNTER-OVERFLOW TO TRUE
+                 END-ADD
+                 EVALUATE LN-SEX OF LN-READ
+                    WHEN "M" ADD 1 TO WS-MALE-COUNT
+                    WHEN "F" ADD 1 TO WS-FEMALE-COUNT
+                    WHEN OTHER ADD 1 TO WS-OTHER-SEX-COUNT
+                 END-EVALUATE
                  DISPLAY LN-FIRST-NAME OF LN-READ SPACE
-                         LN-LAST-NAME OF LN-READ      
-                 CALL "READ_FN" USING LN-READ LN-ERROR                          
+                         LN-LAST-NAME OF LN-READ
+                 IF NOT WS-EXTRACT-UNAVAILABLE THEN
+                    MOVE LN-EMP-ID OF LN-READ     TO HREXT-EMP-ID
+                    MOVE LN-FIRST-NAME OF LN-READ TO HREXT-FIRST-NAME
+                    MOVE LN-LAST-NAME OF LN-READ  TO HREXT-LAST-NAME
+                    MOVE LN-SEX OF LN-READ        TO HREXT-SEX
+                    MOVE LN-DEPARTMENT OF LN-READ TO HREXT-DEPARTMENT
+                    MOVE LN-SALARY OF LN-READ     TO HREXT-SALARY
+                    MOVE LN-HIRE-DATE OF LN-READ  TO HREXT-HIRE-DATE
+                    WRITE HREXTRCT-RECORD
+                    IF WS-EXTRACT-STATUS NOT EQUAL "00" THEN
+                       DISPLAY "HREXTRCT write failed, status "
+                          WS-EXTRACT-STATUS
+                          " - HR feed extract abandoned for this run"
+                       SET WS-EXTRACT-UNAVAILABLE TO TRUE
+                    END-IF
+                 END-IF
+                 MOVE LN-LAST-NAME OF LN-READ  TO SRT-LAST-NAME
+                 MOVE LN-FIRST-NAME OF LN-READ TO SRT-FIRST-NAME
+                 MOVE LN-EMP-ID OF LN-READ     TO SRT-EMP-ID
+                 MOVE LN-SEX OF LN-READ        TO SRT-SEX
+                 MOVE LN-DEPARTMENT OF LN-READ TO SRT-DEPARTMENT
+                 RELEASE SRT-RECORD
+                 ADD 1 TO WS-ROWS-SINCE-CHECKPOINT
+                 IF WS-ROWS-SINCE-CHECKPOINT GREATER OR EQUAL
+                       TO WS-CHECKPOINT-FREQ THEN
+                    PERFORM WRITE-CHECKPOINT
+                    MOVE ZERO TO WS-ROWS-SINCE-CHECKPOINT
+                 END-IF
+                 ADD 1 TO WS-ROWS-SINCE-COMMIT
+                 IF WS-ROWS-SINCE-COMMIT GREATER OR EQUAL
+                       TO WS-COMMIT-FREQ THEN
+                    PERFORM COMMIT-UNIT-OF-WORK
+                    MOVE ZERO TO WS-ROWS-SINCE-COMMIT
+                 END-IF
+                 CALL "READ_FN" USING LN-READ LN-ERROR
               END-PERFORM
-           END-IF 
+              IF WS-MAX-ROWS GREATER THAN ZERO AND
+                    WS-RECORD-COUNTER GREATER OR EQUAL WS-MAX-ROWS THEN
+                 SET WS-MAX-ROWS-REACHED TO TRUE
+                 DISPLAY "MAX-ROWS limit reached - stopping fetch"
+              END-IF
+           END-IF
+           .
       *
-      * IF CALL READ_FN retuned with errors
-           IF LN-SQLCODE OF LN-ERROR NOT EQUAL +100 THEN           
-              DISPLAY 
-              "Error Codes displaying from MAIN AFTER Fetching CURSOR"
+       WRITE-SORTED-REPORT-RTN SECTION.
+      * SORT's output procedure - returns rows in last-name/first-name
+      *    order and writes the detail lines, paging as needed.
+           MOVE "N" TO WS-SORT-EOF-SW
+           PERFORM UNTIL WS-SORT-EOF
+              RETURN SORT-WORK-FILE
+                 AT END MOVE "Y" TO WS-SORT-EOF-SW
+                 NOT AT END
+                    IF WS-LINE-COUNTER GREATER OR EQUAL
+                          TO WS-MAX-LINES-PER-PAGE THEN
+                       PERFORM WRITE-REPORT-HEADING
+                    END-IF
+                    MOVE SRT-FIRST-NAME TO WSD-FIRST-NAME
+                    MOVE SRT-LAST-NAME  TO WSD-LAST-NAME
+                    WRITE RPT-RECORD FROM WS-REPORT-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+                    ADD 1 TO WS-LINE-COUNTER
+              END-RETURN
+           END-PERFORM
+           .
+      *
+       COMMIT-UNIT-OF-WORK SECTION.
+      * EMP-CUR is declared WITH HOLD in READ_FN so this COMMIT
+      *    releases DB2 locks/claims without losing cursor position,
+      *    instead of holding them for the whole cursor walk.
+           SET LN-CONNECT-COMMIT OF LN-CONNECT TO TRUE
+           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR
+           IF LN-SQLCODE OF LN-ERROR NOT EQUAL ZERO THEN
+              MOVE "CONNECT_FN" TO WS-ERR-SOURCE
               PERFORM PRINT-ERRORS
            END-IF
+           .
       *
-           DISPLAY "Total Records Fetched: " WS-RECORD-COUNTER
+       WRITE-REPORT-HEADING SECTION.
+      * called for the first page and again whenever the page fills,
+      *    so every page of the report carries its own title/date
+      *    header and column headings.
+           ADD 1 TO WS-PAGE-COUNTER
+           MOVE WS-PAGE-COUNTER TO WSH-PAGE
+           IF WS-PAGE-COUNTER GREATER THAN 1 THEN
+              WRITE RPT-RECORD FROM SPACES AFTER ADVANCING PAGE
+           END-IF
+           WRITE RPT-RECORD FROM WS-REPORT-HEADING-1
+              AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD FROM SPACES AFTER ADVANCING 1 LINE
+           WRITE RPT-RECORD FROM WS-REPORT-HEADING-2
+              AFTER ADVANCING 1 LINE
+           MOVE 3 TO WS-LINE-COUNTER
+           .
       *
-           DISPLAY "Resetting connection"
-           SET LN-CONNECT-RESET OF LN-CONNECT TO TRUE
-           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR 
-           IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
-              DISPLAY "Resetting connection Successful"
-           ELSE 
-              DISPLAY "Reset Conection Failed"
-              PERFORM PRINT-ERRORS
-           END-IF 
+       OPEN-ERROR-LOG SECTION.
+      * ERRLOG is appended to run over run, so try EXTEND first and
+      *    only fall back to creating it the first time the job runs.
+      *    ERRLOG is optional - when the DD isn't allocated at all
+      *    both OPENs fail, and error logging is skipped for the run
+      *    rather than abending it the next time a DB2 error occurs.
+           OPEN EXTEND ERR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT EQUAL "00" THEN
+              OPEN OUTPUT ERR-LOG-FILE
+           END-IF
+           IF WS-ERRLOG-STATUS NOT EQUAL "00" THEN
+              DISPLAY "ERRLOG not allocated - error logging skipped"
+              SET WS-ERRLOG-UNAVAILABLE TO TRUE
+           END-IF
+           .
+      *
+       OPEN-SECURITY-AUDIT-LOG SECTION.
+      * SECAUDIT is appended to run over run, same EXTEND-then-OUTPUT
+      *    pattern as ERRLOG. SECAUDIT is optional - when the DD
+      *    isn't allocated at all both OPENs fail, and security
+      *    audit logging is skipped for the run rather than failing
+      *    it outright.
+           OPEN EXTEND SEC-AUDIT-FILE
+           IF WS-SECAUD-STATUS NOT EQUAL "00" THEN
+              OPEN OUTPUT SEC-AUDIT-FILE
+           END-IF
+           IF WS-SECAUD-STATUS NOT EQUAL "00" THEN
+              DISPLAY "SECAUDIT not allocated - security audit "
+                 "logging skipped"
+              SET WS-SECAUD-UNAVAILABLE TO TRUE
+           END-IF
+           .
+      *
+       WRITE-SECURITY-AUDIT-ENTRY SECTION.
+           IF NOT WS-SECAUD-UNAVAILABLE THEN
+              ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+              ACCEPT WS-LOG-TIME FROM TIME
+              STRING WS-LOG-DATE "-" WS-LOG-TIME
+                 DELIMITED BY SIZE INTO SECAUD-TIMESTAMP
+              MOVE WS-USERID              TO SECAUD-USERID
+              MOVE WS-DBNAME               TO SECAUD-DBNAME
+              MOVE LN-SQLCODE OF LN-ERROR TO SECAUD-SQLCODE
+              IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
+                 MOVE "SUCCESS" TO SECAUD-OUTCOME
+              ELSE
+                 MOVE "FAILED"  TO SECAUD-OUTCOME
+              END-IF
+              WRITE SECAUD-RECORD
+           END-IF
+           .
+      *
+       WRITE-ERROR-LOG-ENTRY SECTION.
+           IF NOT WS-ERRLOG-UNAVAILABLE THEN
+              ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD
+              ACCEPT WS-LOG-TIME FROM TIME
+              STRING WS-LOG-DATE "-" WS-LOG-TIME
+                 DELIMITED BY SIZE INTO ERRLOG-TIMESTAMP
+              MOVE WS-ERR-SOURCE          TO ERRLOG-PROGRAM
+              MOVE LN-SQLCODE OF LN-ERROR TO ERRLOG-SQLCODE
+              MOVE LN-STATE OF LN-ERROR   TO ERRLOG-SQLSTATE
+              MOVE LN-ERROR-BUFFER OF LN-ERROR (1:80)
+                                          TO ERRLOG-ERROR-TEXT
+              IF LN-TRAILING-BUFFER OF LN-ERROR NOT EQUAL SPACES THEN
+                 MOVE LN-TRAILING-BUFFER OF LN-ERROR (1:80)
+                                          TO ERRLOG-TRAILING-TEXT
+              ELSE
+                 MOVE SPACES TO ERRLOG-TRAILING-TEXT
+              END-IF
+              WRITE ERRLOG-RECORD
+           END-IF
+           .
       *
-           DISPLAY "Testing wrong connect function..."
-           MOVE "BS" TO LN-FUNC IN LN-CONNECT
-           CALL "CONNECT_FN" USING LN-CONNECT LN-ERROR 
-           IF LN-SQLCODE OF LN-ERROR EQUAL ZERO THEN
-              DISPLAY "That's Weird. This shouldn't have happened"
-           ELSE 
-              DISPLAY 
-                 "Testing wrong connect function failed as it should"
-              PERFORM PRINT-ERRORS
-           END-IF 
-           
-           STOP RUN.
        PRINT-ERRORS SECTION.
-      *          
+      *
            DISPLAY "Error Code = " LN-SQLCODE
            DISPLAY "Error Buffer = " LN-ERROR-BUFFER
-           DISPLAY "SQL State = " LN-STATE 
-           DISPLAY "SQL State Buffer = " LN-STATE-BUFFER     
+           DISPLAY "SQL State = " LN-STATE
+           DISPLAY "SQL State Buffer = " LN-STATE-BUFFER
+           IF LN-TRAILING-BUFFER OF LN-ERROR NOT EQUAL SPACES THEN
+              DISPLAY "Error Buffer (cont'd) = " LN-TRAILING-BUFFER
+           END-IF
+           IF LN-SQLCODE OF LN-ERROR NOT EQUAL ZERO
+                 OR LN-STATE OF LN-ERROR NOT EQUAL ZERO THEN
+              PERFORM WRITE-ERROR-LOG-ENTRY
+      * a DISPLAY alone doesn't fail the step - give the scheduler
+      *    something to test in a COND= so a DB2 failure doesn't
+      *    silently flow into downstream steps as if this one worked.
+              MOVE 8 TO RETURN-CODE
+           END-IF
            .
        END PROGRAM MAIN.
\ No newline at end of file
